@@ -3,36 +3,777 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INFILE ASSIGN TO 'balances.txt'.
-           SELECT OUTFILE ASSIGN TO 'taxes.txt'.
+           SELECT INFILE ASSIGN TO 'balances.txt'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IN-ACCOUNT-ID
+               FILE STATUS IS WS-INFILE-STATUS.
+           SELECT OUTFILE ASSIGN TO 'taxes.txt'
+               FILE STATUS IS WS-OUTFILE-STATUS.
+           SELECT REPORTFILE ASSIGN TO 'taxes.rpt'
+               FILE STATUS IS WS-REPORT-STATUS.
+           SELECT CHECKPOINTFILE ASSIGN TO 'taxcalc.ckpt'
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT CKPTNEWFILE ASSIGN TO 'taxcalc.ckpt.new'
+               FILE STATUS IS WS-CKPT-NEW-STATUS.
+           SELECT EXCEPTIONFILE ASSIGN TO 'exceptions.txt'
+               FILE STATUS IS WS-EXCEPT-STATUS.
+           SELECT RATESFILE ASSIGN TO 'rates.txt'
+               FILE STATUS IS WS-RATES-STATUS.
+           SELECT GLFILE ASSIGN TO 'gl_extract.txt'
+               FILE STATUS IS WS-GL-STATUS.
+           SELECT AUDITFILE ASSIGN TO 'taxcalc_audit.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
        DATA DIVISION.
        FILE SECTION.
        FD  INFILE.
        01  IN-REC.
+           05  IN-ACCOUNT-ID  PIC X(10).
+           05  IN-NAME        PIC X(20).
            05  IN-BALANCE     PIC 9(9)V99.
+           05  IN-ADJ-CODE    PIC X(1).
        FD  OUTFILE.
        01  OUT-REC.
+           05  OUT-ACCOUNT-ID PIC X(10).
+           05  OUT-NAME       PIC X(20).
            05  OUT-BALANCE    PIC 9(9)V99.
            05  OUT-TAX        PIC 9(9)V99.
+           05  OUT-STATE-TAX  PIC 9(9)V99.
+       FD  REPORTFILE.
+       01  REPORT-REC.
+           05  RPT-LABEL          PIC X(20).
+           05  RPT-VALUE          PIC Z(10)9.99.
+       FD  CHECKPOINTFILE.
+       01  CKPT-REC.
+           05  CKPT-COUNT         PIC 9(9).
+           05  CKPT-ACCOUNT-ID    PIC X(10).
+           05  CKPT-SUM-BALANCE   PIC 9(11)V99.
+           05  CKPT-SUM-TAX       PIC 9(11)V99.
+           05  CKPT-SUM-STATE-TAX PIC 9(11)V99.
+           05  CKPT-EXCEPT-COUNT  PIC 9(9).
+       FD  CKPTNEWFILE.
+       01  CKPT-NEW-REC.
+           05  CKPT-NEW-COUNT         PIC 9(9).
+           05  CKPT-NEW-ACCOUNT-ID    PIC X(10).
+           05  CKPT-NEW-SUM-BALANCE   PIC 9(11)V99.
+           05  CKPT-NEW-SUM-TAX       PIC 9(11)V99.
+           05  CKPT-NEW-SUM-STATE-TAX PIC 9(11)V99.
+           05  CKPT-NEW-EXCEPT-COUNT  PIC 9(9).
+       FD  EXCEPTIONFILE.
+       01  EXCEPT-REC.
+           05  EXCEPT-ACCOUNT-ID  PIC X(10).
+           05  EXCEPT-NAME        PIC X(20).
+           05  EXCEPT-BALANCE     PIC 9(9)V99.
+           05  EXCEPT-ADJ-CODE    PIC X(1).
+           05  EXCEPT-REASON      PIC X(25).
+       FD  RATESFILE.
+       01  RATE-REC.
+           05  RATE-JURISDICTION  PIC X(4).
+           05  RATE-EFF-DATE      PIC 9(8).
+           05  RATE-BRACKET-LOW   PIC 9(9)V99.
+           05  RATE-BRACKET-HIGH  PIC 9(9)V99.
+           05  RATE-PERCENT       PIC V999.
+       FD  GLFILE.
+       01  GL-REC.
+           05  GL-ACCOUNT-CODE    PIC X(10).
+           05  GL-DEBIT-CREDIT    PIC X(2).
+           05  GL-AMOUNT          PIC 9(11)V99.
+           05  GL-PERIOD          PIC 9(8).
+       FD  AUDITFILE.
+       01  AUDIT-REC.
+           05  AUDIT-TIMESTAMP    PIC X(14).
+           05  AUDIT-OPERATOR     PIC X(20).
+           05  AUDIT-INPUT-FILE   PIC X(20).
+           05  AUDIT-INPUT-STAMP  PIC X(14).
+           05  AUDIT-REC-COUNT    PIC 9(9).
+           05  AUDIT-TOTAL-TAX    PIC 9(11)V99.
+           05  AUDIT-TOTAL-STATE-TAX PIC 9(11)V99.
        WORKING-STORAGE SECTION.
-       01  WS-TAX-RATE        PIC V99 VALUE 0.10.
+       01  WS-CKPT-STATUS     PIC XX.
+       01  WS-CKPT-NEW-STATUS PIC XX.
+       01  WS-CKPT-TEMP-NAME  PIC X(21) VALUE 'taxcalc.ckpt.new'.
+       01  WS-CKPT-LIVE-NAME  PIC X(21) VALUE 'taxcalc.ckpt'.
+       01  WS-CKPT-RENAME-RC  PIC S9(9) COMP-5.
+       01  WS-CKPT-FAILED     PIC X VALUE 'N'.
+       01  WS-INFILE-STATUS   PIC XX.
+       01  WS-AUDIT-STATUS    PIC XX.
+       01  WS-RATES-STATUS    PIC XX.
+       01  WS-OUTFILE-STATUS  PIC XX.
+       01  WS-REPORT-STATUS   PIC XX.
+       01  WS-EXCEPT-STATUS   PIC XX.
+       01  WS-GL-STATUS       PIC XX.
+       01  WS-OPERATOR        PIC X(20).
+       01  WS-TIME-FULL       PIC 9(8).
+       01  WS-TIME            PIC 9(6).
+       01  WS-TIMESTAMP       PIC X(14).
+       01  WS-RESTARTING      PIC X VALUE 'N'.
        01  WS-EOF             PIC X VALUE 'N'.
        01  WS-BALANCE         PIC 9(9)V99.
        01  WS-TAX             PIC 9(9)V99.
+       01  WS-STATE-TAX       PIC 9(9)V99.
+       01  WS-ACCOUNT-ID      PIC X(10).
+       01  WS-NAME            PIC X(20).
+       01  WS-ADJ-CODE        PIC X(1).
+       01  WS-VALID           PIC X VALUE 'Y'.
+       01  WS-REASON          PIC X(25).
+       01  WS-MAX-BALANCE     PIC 9(9)V99 VALUE 9999999.99.
+       01  WS-REC-COUNT       PIC 9(9) VALUE ZERO.
+       01  WS-EXCEPT-COUNT    PIC 9(9) VALUE ZERO.
+       01  WS-SUM-BALANCE     PIC 9(11)V99 VALUE ZERO.
+       01  WS-SUM-TAX         PIC 9(11)V99 VALUE ZERO.
+       01  WS-SUM-STATE-TAX   PIC 9(11)V99 VALUE ZERO.
+       01  WS-ENV-DATE        PIC X(8).
+       01  WS-RUN-DATE        PIC 9(8).
+       01  WS-ACTIVE-DATE     PIC 9(8) VALUE ZERO.
+       01  WS-RATE-IDX        PIC 9(3).
+       01  WS-RATE-COUNT      PIC 9(3) VALUE ZERO.
+       01  WS-RATE-TABLE.
+           05  WS-RATE OCCURS 50 TIMES.
+               10  WS-RATE-JURISDICTION PIC X(4).
+               10  WS-RATE-EFF-DATE  PIC 9(8).
+               10  WS-RATE-LOW       PIC 9(9)V99.
+               10  WS-RATE-HIGH      PIC 9(9)V99.
+               10  WS-RATE-PCT       PIC V999.
+       01  WS-BRACKET-IDX     PIC 9(2).
+       01  WS-BRACKET-IDX2    PIC 9(2).
+       01  WS-BRACKET-SLICE   PIC 9(9)V99.
+       01  WS-BRACKET-SWAP-LOW   PIC 9(9)V99.
+       01  WS-BRACKET-SWAP-HIGH  PIC 9(9)V99.
+       01  WS-BRACKET-SWAP-RATE  PIC V999.
+       01  WS-FED-MATCHED     PIC X VALUE 'N'.
+       01  WS-STATE-MATCHED   PIC X VALUE 'N'.
+       01  WS-FED-BRACKET-COUNT   PIC 9(2) VALUE ZERO.
+       01  WS-FED-MIN-LOW     PIC 9(9)V99 VALUE ZERO.
+       01  WS-FED-MAX-HIGH    PIC 9(9)V99 VALUE ZERO.
+       01  WS-FED-BRACKET-TABLE.
+           05  WS-FED-BRACKET OCCURS 10 TIMES.
+               10  WS-FED-BRACKET-LOW   PIC 9(9)V99.
+               10  WS-FED-BRACKET-HIGH  PIC 9(9)V99.
+               10  WS-FED-BRACKET-RATE  PIC V999.
+       01  WS-STATE-BRACKET-COUNT PIC 9(2) VALUE ZERO.
+       01  WS-STATE-MIN-LOW   PIC 9(9)V99 VALUE ZERO.
+       01  WS-STATE-MAX-HIGH  PIC 9(9)V99 VALUE ZERO.
+       01  WS-STATE-BRACKET-TABLE.
+           05  WS-STATE-BRACKET OCCURS 10 TIMES.
+               10  WS-STATE-BRACKET-LOW   PIC 9(9)V99.
+               10  WS-STATE-BRACKET-HIGH  PIC 9(9)V99.
+               10  WS-STATE-BRACKET-RATE  PIC V999.
+       01  WS-INFILE-NAME     PIC X(20) VALUE 'balances.txt'.
+       01  WS-INFILE-INFO.
+           05  WS-INFILE-SIZE     PIC X(8) COMP-X.
+           05  WS-INFILE-DD       PIC X COMP-X.
+           05  WS-INFILE-MM       PIC X COMP-X.
+           05  WS-INFILE-YYYY     PIC 9(4) COMP-X.
+           05  WS-INFILE-HH       PIC X COMP-X.
+           05  WS-INFILE-MN       PIC X COMP-X.
+           05  WS-INFILE-SS       PIC X COMP-X.
+           05  WS-INFILE-HS       PIC X COMP-X.
+       01  WS-INFILE-STAMP    PIC X(14).
+       01  WS-INFILE-CHK-RC   PIC S9(9) COMP-5.
+       01  WS-INFILE-YYYY-DSP PIC 9(4).
+       01  WS-INFILE-MM-DSP   PIC 99.
+       01  WS-INFILE-DD-DSP   PIC 99.
+       01  WS-INFILE-HH-DSP   PIC 99.
+       01  WS-INFILE-MN-DSP   PIC 99.
+       01  WS-INFILE-SS-DSP   PIC 99.
        PROCEDURE DIVISION.
        BEGIN.
-           OPEN INPUT INFILE OUTPUT OUTFILE
+           PERFORM DETERMINE-RUN-DATE
+           PERFORM LOAD-RATES
+           PERFORM SELECT-ACTIVE-FED-RATES
+           PERFORM SELECT-ACTIVE-STATE-RATES
+           PERFORM VALIDATE-BRACKETS
+           PERFORM LOAD-CHECKPOINT
+           OPEN INPUT INFILE
+           IF WS-INFILE-STATUS NOT = '00'
+               DISPLAY 'BALANCES FILE UNAVAILABLE, STATUS '
+                   WS-INFILE-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           IF WS-RESTARTING = 'Y'
+               OPEN EXTEND OUTFILE
+               OPEN EXTEND EXCEPTIONFILE
+               MOVE CKPT-ACCOUNT-ID TO IN-ACCOUNT-ID
+               START INFILE KEY IS GREATER THAN IN-ACCOUNT-ID
+                   INVALID KEY
+                       MOVE 'Y' TO WS-EOF
+               END-START
+           ELSE
+               OPEN OUTPUT OUTFILE
+               OPEN OUTPUT EXCEPTIONFILE
+           END-IF
+           IF WS-OUTFILE-STATUS NOT = '00'
+               DISPLAY 'TAXES FILE UNAVAILABLE, STATUS '
+                   WS-OUTFILE-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           IF WS-EXCEPT-STATUS NOT = '00'
+               DISPLAY 'EXCEPTIONS FILE UNAVAILABLE, STATUS '
+                   WS-EXCEPT-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
            PERFORM UNTIL WS-EOF = 'Y'
-               READ INFILE
+               READ INFILE NEXT RECORD
                    AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
+                       ADD 1 TO WS-REC-COUNT
+                       MOVE IN-ACCOUNT-ID TO WS-ACCOUNT-ID
+                       MOVE IN-NAME TO WS-NAME
                        MOVE IN-BALANCE TO WS-BALANCE
-                       COMPUTE WS-TAX = WS-BALANCE * WS-TAX-RATE
-                       MOVE WS-BALANCE TO OUT-BALANCE
-                       MOVE WS-TAX TO OUT-TAX
-                       WRITE OUT-REC
+                       MOVE IN-ADJ-CODE TO WS-ADJ-CODE
+                       IF WS-BALANCE IS NUMERIC
+                           ADD WS-BALANCE TO WS-SUM-BALANCE
+                       END-IF
+                       PERFORM VALIDATE-RECORD
+                       IF WS-VALID = 'N'
+                           PERFORM WRITE-EXCEPTION
+                       ELSE
+                           PERFORM COMPUTE-TAX
+                           IF WS-FED-MATCHED = 'N'
+                              OR WS-STATE-MATCHED = 'N'
+                               MOVE 'N' TO WS-VALID
+                               MOVE 'NO APPLICABLE TAX BRACKET'
+                                   TO WS-REASON
+                               PERFORM WRITE-EXCEPTION
+                           ELSE
+                               MOVE WS-ACCOUNT-ID TO OUT-ACCOUNT-ID
+                               MOVE WS-NAME TO OUT-NAME
+                               MOVE WS-BALANCE TO OUT-BALANCE
+                               MOVE WS-TAX TO OUT-TAX
+                               MOVE WS-STATE-TAX TO OUT-STATE-TAX
+                               WRITE OUT-REC
+                               IF WS-OUTFILE-STATUS NOT = '00'
+                                   DISPLAY
+                                       'TAXES WRITE FAILED, STATUS '
+                                       WS-OUTFILE-STATUS
+                                   PERFORM WRITE-AUDIT-LOG
+                                   STOP RUN
+                               END-IF
+                               ADD WS-TAX TO WS-SUM-TAX
+                               ADD WS-STATE-TAX TO WS-SUM-STATE-TAX
+                           END-IF
+                       END-IF
+                       PERFORM SAVE-CHECKPOINT
+                       IF WS-CKPT-FAILED = 'Y'
+                           MOVE 'Y' TO WS-EOF
+                       END-IF
                END-READ
            END-PERFORM
-           CLOSE INFILE OUTFILE
+           CLOSE INFILE OUTFILE EXCEPTIONFILE
+           IF WS-CKPT-FAILED = 'Y'
+               DISPLAY 'ABORTING RUN, CHECKPOINT COULD NOT BE SAVED'
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           PERFORM WRITE-REPORT
+           PERFORM WRITE-GL-EXTRACT
+           PERFORM WRITE-AUDIT-LOG
+           PERFORM CLEAR-CHECKPOINT
            STOP RUN.
+
+       DETERMINE-RUN-DATE.
+           ACCEPT WS-ENV-DATE FROM ENVIRONMENT 'TAXCALC-RUN-DATE'
+           IF WS-ENV-DATE IS NUMERIC AND WS-ENV-DATE NOT = SPACES
+               MOVE WS-ENV-DATE TO WS-RUN-DATE
+           ELSE
+               ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+       LOAD-RATES.
+           OPEN INPUT RATESFILE
+           IF WS-RATES-STATUS NOT = '00'
+               DISPLAY 'RATES FILE UNAVAILABLE, STATUS '
+                   WS-RATES-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ RATESFILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-RATE-COUNT
+                       IF WS-RATE-COUNT > 50
+                           DISPLAY 'RATES TABLE FULL, TOO MANY ROWS'
+                           CLOSE RATESFILE
+                           PERFORM WRITE-AUDIT-LOG
+                           STOP RUN
+                       END-IF
+                       MOVE RATE-JURISDICTION
+                           TO WS-RATE-JURISDICTION(WS-RATE-COUNT)
+                       MOVE RATE-EFF-DATE
+                           TO WS-RATE-EFF-DATE(WS-RATE-COUNT)
+                       MOVE RATE-BRACKET-LOW
+                           TO WS-RATE-LOW(WS-RATE-COUNT)
+                       MOVE RATE-BRACKET-HIGH
+                           TO WS-RATE-HIGH(WS-RATE-COUNT)
+                       MOVE RATE-PERCENT
+                           TO WS-RATE-PCT(WS-RATE-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE RATESFILE
+           MOVE 'N' TO WS-EOF.
+
+       SELECT-ACTIVE-FED-RATES.
+           MOVE ZERO TO WS-ACTIVE-DATE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-JURISDICTION(WS-RATE-IDX) = 'FED '
+                  AND WS-RATE-EFF-DATE(WS-RATE-IDX) <= WS-RUN-DATE
+                  AND WS-RATE-EFF-DATE(WS-RATE-IDX) >= WS-ACTIVE-DATE
+                   MOVE WS-RATE-EFF-DATE(WS-RATE-IDX) TO WS-ACTIVE-DATE
+               END-IF
+           END-PERFORM
+           MOVE ZERO TO WS-FED-BRACKET-COUNT
+           MOVE ZERO TO WS-FED-MIN-LOW
+           MOVE ZERO TO WS-FED-MAX-HIGH
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-JURISDICTION(WS-RATE-IDX) = 'FED '
+                  AND WS-RATE-EFF-DATE(WS-RATE-IDX) = WS-ACTIVE-DATE
+                   ADD 1 TO WS-FED-BRACKET-COUNT
+                   IF WS-FED-BRACKET-COUNT > 10
+                       DISPLAY
+                           'TOO MANY FEDERAL BRACKETS FOR EFF DATE '
+                           WS-ACTIVE-DATE
+                       PERFORM WRITE-AUDIT-LOG
+                       STOP RUN
+                   END-IF
+                   MOVE WS-RATE-LOW(WS-RATE-IDX)
+                       TO WS-FED-BRACKET-LOW(WS-FED-BRACKET-COUNT)
+                   MOVE WS-RATE-HIGH(WS-RATE-IDX)
+                       TO WS-FED-BRACKET-HIGH(WS-FED-BRACKET-COUNT)
+                   MOVE WS-RATE-PCT(WS-RATE-IDX)
+                       TO WS-FED-BRACKET-RATE(WS-FED-BRACKET-COUNT)
+                   IF WS-FED-BRACKET-COUNT = 1
+                      OR WS-RATE-LOW(WS-RATE-IDX) < WS-FED-MIN-LOW
+                       MOVE WS-RATE-LOW(WS-RATE-IDX) TO WS-FED-MIN-LOW
+                   END-IF
+                   IF WS-RATE-HIGH(WS-RATE-IDX) > WS-FED-MAX-HIGH
+                       MOVE WS-RATE-HIGH(WS-RATE-IDX) TO WS-FED-MAX-HIGH
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM SORT-FED-BRACKETS.
+
+       SORT-FED-BRACKETS.
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX >= WS-FED-BRACKET-COUNT
+               PERFORM VARYING WS-BRACKET-IDX2 FROM 1 BY 1
+                       UNTIL WS-BRACKET-IDX2 >
+                           WS-FED-BRACKET-COUNT - WS-BRACKET-IDX
+                   IF WS-FED-BRACKET-LOW(WS-BRACKET-IDX2) >
+                           WS-FED-BRACKET-LOW(WS-BRACKET-IDX2 + 1)
+                       MOVE WS-FED-BRACKET-LOW(WS-BRACKET-IDX2)
+                           TO WS-BRACKET-SWAP-LOW
+                       MOVE WS-FED-BRACKET-HIGH(WS-BRACKET-IDX2)
+                           TO WS-BRACKET-SWAP-HIGH
+                       MOVE WS-FED-BRACKET-RATE(WS-BRACKET-IDX2)
+                           TO WS-BRACKET-SWAP-RATE
+                       MOVE WS-FED-BRACKET-LOW(WS-BRACKET-IDX2 + 1)
+                           TO WS-FED-BRACKET-LOW(WS-BRACKET-IDX2)
+                       MOVE WS-FED-BRACKET-HIGH(WS-BRACKET-IDX2 + 1)
+                           TO WS-FED-BRACKET-HIGH(WS-BRACKET-IDX2)
+                       MOVE WS-FED-BRACKET-RATE(WS-BRACKET-IDX2 + 1)
+                           TO WS-FED-BRACKET-RATE(WS-BRACKET-IDX2)
+                       MOVE WS-BRACKET-SWAP-LOW
+                           TO WS-FED-BRACKET-LOW(WS-BRACKET-IDX2 + 1)
+                       MOVE WS-BRACKET-SWAP-HIGH
+                           TO WS-FED-BRACKET-HIGH(WS-BRACKET-IDX2 + 1)
+                       MOVE WS-BRACKET-SWAP-RATE
+                           TO WS-FED-BRACKET-RATE(WS-BRACKET-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       SELECT-ACTIVE-STATE-RATES.
+           MOVE ZERO TO WS-ACTIVE-DATE
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-JURISDICTION(WS-RATE-IDX) = 'STAT'
+                  AND WS-RATE-EFF-DATE(WS-RATE-IDX) <= WS-RUN-DATE
+                  AND WS-RATE-EFF-DATE(WS-RATE-IDX) >= WS-ACTIVE-DATE
+                   MOVE WS-RATE-EFF-DATE(WS-RATE-IDX) TO WS-ACTIVE-DATE
+               END-IF
+           END-PERFORM
+           MOVE ZERO TO WS-STATE-BRACKET-COUNT
+           MOVE ZERO TO WS-STATE-MIN-LOW
+           MOVE ZERO TO WS-STATE-MAX-HIGH
+           PERFORM VARYING WS-RATE-IDX FROM 1 BY 1
+                   UNTIL WS-RATE-IDX > WS-RATE-COUNT
+               IF WS-RATE-JURISDICTION(WS-RATE-IDX) = 'STAT'
+                  AND WS-RATE-EFF-DATE(WS-RATE-IDX) = WS-ACTIVE-DATE
+                   ADD 1 TO WS-STATE-BRACKET-COUNT
+                   IF WS-STATE-BRACKET-COUNT > 10
+                       DISPLAY
+                           'TOO MANY STATE BRACKETS FOR EFF DATE '
+                           WS-ACTIVE-DATE
+                       PERFORM WRITE-AUDIT-LOG
+                       STOP RUN
+                   END-IF
+                   MOVE WS-RATE-LOW(WS-RATE-IDX)
+                       TO WS-STATE-BRACKET-LOW(WS-STATE-BRACKET-COUNT)
+                   MOVE WS-RATE-HIGH(WS-RATE-IDX)
+                       TO WS-STATE-BRACKET-HIGH(WS-STATE-BRACKET-COUNT)
+                   MOVE WS-RATE-PCT(WS-RATE-IDX)
+                       TO WS-STATE-BRACKET-RATE(WS-STATE-BRACKET-COUNT)
+                   IF WS-STATE-BRACKET-COUNT = 1
+                      OR WS-RATE-LOW(WS-RATE-IDX) < WS-STATE-MIN-LOW
+                       MOVE WS-RATE-LOW(WS-RATE-IDX) TO WS-STATE-MIN-LOW
+                   END-IF
+                   IF WS-RATE-HIGH(WS-RATE-IDX) > WS-STATE-MAX-HIGH
+                       MOVE WS-RATE-HIGH(WS-RATE-IDX)
+                           TO WS-STATE-MAX-HIGH
+                   END-IF
+               END-IF
+           END-PERFORM
+           PERFORM SORT-STATE-BRACKETS.
+
+       SORT-STATE-BRACKETS.
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX >= WS-STATE-BRACKET-COUNT
+               PERFORM VARYING WS-BRACKET-IDX2 FROM 1 BY 1
+                       UNTIL WS-BRACKET-IDX2 >
+                           WS-STATE-BRACKET-COUNT - WS-BRACKET-IDX
+                   IF WS-STATE-BRACKET-LOW(WS-BRACKET-IDX2) >
+                           WS-STATE-BRACKET-LOW(WS-BRACKET-IDX2 + 1)
+                       MOVE WS-STATE-BRACKET-LOW(WS-BRACKET-IDX2)
+                           TO WS-BRACKET-SWAP-LOW
+                       MOVE WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX2)
+                           TO WS-BRACKET-SWAP-HIGH
+                       MOVE WS-STATE-BRACKET-RATE(WS-BRACKET-IDX2)
+                           TO WS-BRACKET-SWAP-RATE
+                       MOVE WS-STATE-BRACKET-LOW(WS-BRACKET-IDX2 + 1)
+                           TO WS-STATE-BRACKET-LOW(WS-BRACKET-IDX2)
+                       MOVE WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX2 + 1)
+                           TO WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX2)
+                       MOVE WS-STATE-BRACKET-RATE(WS-BRACKET-IDX2 + 1)
+                           TO WS-STATE-BRACKET-RATE(WS-BRACKET-IDX2)
+                       MOVE WS-BRACKET-SWAP-LOW
+                           TO WS-STATE-BRACKET-LOW(WS-BRACKET-IDX2 + 1)
+                       MOVE WS-BRACKET-SWAP-HIGH
+                           TO WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX2 + 1)
+                       MOVE WS-BRACKET-SWAP-RATE
+                           TO WS-STATE-BRACKET-RATE(WS-BRACKET-IDX2 + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       VALIDATE-BRACKETS.
+           IF WS-FED-BRACKET-COUNT = 0
+               DISPLAY 'NO FEDERAL TAX BRACKETS EFFECTIVE FOR RUN DATE '
+                   WS-RUN-DATE
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           IF WS-STATE-BRACKET-COUNT = 0
+               DISPLAY 'NO STATE TAX BRACKETS EFFECTIVE FOR RUN DATE '
+                   WS-RUN-DATE
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX >= WS-FED-BRACKET-COUNT
+               IF WS-FED-BRACKET-HIGH(WS-BRACKET-IDX) NOT =
+                       WS-FED-BRACKET-LOW(WS-BRACKET-IDX + 1)
+                   DISPLAY 'FEDERAL TAX BRACKETS NOT CONTIGUOUS AT '
+                       WS-FED-BRACKET-HIGH(WS-BRACKET-IDX)
+                   PERFORM WRITE-AUDIT-LOG
+                   STOP RUN
+               END-IF
+           END-PERFORM
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                   UNTIL WS-BRACKET-IDX >= WS-STATE-BRACKET-COUNT
+               IF WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX) NOT =
+                       WS-STATE-BRACKET-LOW(WS-BRACKET-IDX + 1)
+                   DISPLAY 'STATE TAX BRACKETS NOT CONTIGUOUS AT '
+                       WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX)
+                   PERFORM WRITE-AUDIT-LOG
+                   STOP RUN
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-TAX.
+           PERFORM COMPUTE-FEDERAL-TAX
+           PERFORM COMPUTE-STATE-TAX.
+
+       COMPUTE-FEDERAL-TAX.
+           MOVE ZERO TO WS-TAX
+           MOVE 'N' TO WS-FED-MATCHED
+           IF WS-BALANCE >= WS-FED-MIN-LOW
+              AND WS-BALANCE <= WS-FED-MAX-HIGH
+               MOVE 'Y' TO WS-FED-MATCHED
+               PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                       UNTIL WS-BRACKET-IDX > WS-FED-BRACKET-COUNT
+                   IF WS-BALANCE > WS-FED-BRACKET-LOW(WS-BRACKET-IDX)
+                       IF WS-BALANCE <
+                               WS-FED-BRACKET-HIGH(WS-BRACKET-IDX)
+                           COMPUTE WS-BRACKET-SLICE =
+                               WS-BALANCE -
+                               WS-FED-BRACKET-LOW(WS-BRACKET-IDX)
+                       ELSE
+                           COMPUTE WS-BRACKET-SLICE =
+                               WS-FED-BRACKET-HIGH(WS-BRACKET-IDX) -
+                               WS-FED-BRACKET-LOW(WS-BRACKET-IDX)
+                       END-IF
+                       COMPUTE WS-TAX = WS-TAX +
+                           WS-BRACKET-SLICE *
+                           WS-FED-BRACKET-RATE(WS-BRACKET-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       COMPUTE-STATE-TAX.
+           MOVE ZERO TO WS-STATE-TAX
+           MOVE 'N' TO WS-STATE-MATCHED
+           IF WS-BALANCE >= WS-STATE-MIN-LOW
+              AND WS-BALANCE <= WS-STATE-MAX-HIGH
+               MOVE 'Y' TO WS-STATE-MATCHED
+               PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+                       UNTIL WS-BRACKET-IDX > WS-STATE-BRACKET-COUNT
+                   IF WS-BALANCE >
+                           WS-STATE-BRACKET-LOW(WS-BRACKET-IDX)
+                       IF WS-BALANCE <
+                               WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX)
+                           COMPUTE WS-BRACKET-SLICE =
+                               WS-BALANCE -
+                               WS-STATE-BRACKET-LOW(WS-BRACKET-IDX)
+                       ELSE
+                           COMPUTE WS-BRACKET-SLICE =
+                               WS-STATE-BRACKET-HIGH(WS-BRACKET-IDX) -
+                               WS-STATE-BRACKET-LOW(WS-BRACKET-IDX)
+                       END-IF
+                       COMPUTE WS-STATE-TAX = WS-STATE-TAX +
+                           WS-BRACKET-SLICE *
+                           WS-STATE-BRACKET-RATE(WS-BRACKET-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       VALIDATE-RECORD.
+           MOVE 'Y' TO WS-VALID
+           MOVE SPACES TO WS-REASON
+           IF WS-BALANCE NOT NUMERIC
+               MOVE 'N' TO WS-VALID
+               MOVE 'NON-NUMERIC BALANCE' TO WS-REASON
+           ELSE
+               IF WS-ADJ-CODE = '-'
+                   MOVE 'N' TO WS-VALID
+                   MOVE 'NEGATIVE ADJUSTMENT' TO WS-REASON
+               ELSE
+                   IF WS-BALANCE > WS-MAX-BALANCE
+                       MOVE 'N' TO WS-VALID
+                       MOVE 'BALANCE EXCEEDS LIMIT' TO WS-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION.
+           MOVE WS-ACCOUNT-ID TO EXCEPT-ACCOUNT-ID
+           MOVE WS-NAME       TO EXCEPT-NAME
+           MOVE WS-BALANCE    TO EXCEPT-BALANCE
+           MOVE WS-ADJ-CODE   TO EXCEPT-ADJ-CODE
+           MOVE WS-REASON     TO EXCEPT-REASON
+           WRITE EXCEPT-REC
+           IF WS-EXCEPT-STATUS NOT = '00'
+               DISPLAY 'EXCEPTIONS FILE WRITE FAILED, STATUS '
+                   WS-EXCEPT-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           ADD 1 TO WS-EXCEPT-COUNT.
+
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINTFILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINTFILE
+               IF WS-CKPT-STATUS = '00' AND CKPT-COUNT > 0
+                   MOVE 'Y' TO WS-RESTARTING
+                   MOVE CKPT-COUNT         TO WS-REC-COUNT
+                   MOVE CKPT-SUM-BALANCE   TO WS-SUM-BALANCE
+                   MOVE CKPT-SUM-TAX       TO WS-SUM-TAX
+                   MOVE CKPT-SUM-STATE-TAX TO WS-SUM-STATE-TAX
+                   MOVE CKPT-EXCEPT-COUNT  TO WS-EXCEPT-COUNT
+               END-IF
+               CLOSE CHECKPOINTFILE
+           END-IF.
+
+       SAVE-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-FAILED
+           OPEN OUTPUT CKPTNEWFILE
+           IF WS-CKPT-NEW-STATUS NOT = '00'
+               DISPLAY 'CHECKPOINT OPEN FAILED, STATUS '
+                   WS-CKPT-NEW-STATUS
+               MOVE 'Y' TO WS-CKPT-FAILED
+           ELSE
+               MOVE WS-REC-COUNT       TO CKPT-NEW-COUNT
+               MOVE WS-ACCOUNT-ID      TO CKPT-NEW-ACCOUNT-ID
+               MOVE WS-SUM-BALANCE     TO CKPT-NEW-SUM-BALANCE
+               MOVE WS-SUM-TAX         TO CKPT-NEW-SUM-TAX
+               MOVE WS-SUM-STATE-TAX   TO CKPT-NEW-SUM-STATE-TAX
+               MOVE WS-EXCEPT-COUNT    TO CKPT-NEW-EXCEPT-COUNT
+               WRITE CKPT-NEW-REC
+               IF WS-CKPT-NEW-STATUS NOT = '00'
+                   DISPLAY 'CHECKPOINT WRITE FAILED, STATUS '
+                       WS-CKPT-NEW-STATUS
+                   MOVE 'Y' TO WS-CKPT-FAILED
+               END-IF
+               CLOSE CKPTNEWFILE
+               IF WS-CKPT-FAILED = 'N'
+                   CALL 'CBL_RENAME_FILE' USING WS-CKPT-TEMP-NAME
+                       WS-CKPT-LIVE-NAME
+                       RETURNING WS-CKPT-RENAME-RC
+                   IF WS-CKPT-RENAME-RC NOT = 0
+                       DISPLAY 'CHECKPOINT RENAME FAILED, RC '
+                           WS-CKPT-RENAME-RC
+                       MOVE 'Y' TO WS-CKPT-FAILED
+                   END-IF
+               END-IF
+           END-IF.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFILE
+           MOVE ZERO   TO CKPT-COUNT
+           MOVE SPACES TO CKPT-ACCOUNT-ID
+           MOVE ZERO   TO CKPT-SUM-BALANCE
+           MOVE ZERO   TO CKPT-SUM-TAX
+           MOVE ZERO   TO CKPT-SUM-STATE-TAX
+           MOVE ZERO   TO CKPT-EXCEPT-COUNT
+           WRITE CKPT-REC
+           IF WS-CKPT-STATUS NOT = '00'
+               DISPLAY 'CHECKPOINT CLEAR FAILED, STATUS '
+                   WS-CKPT-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           CLOSE CHECKPOINTFILE.
+
+       WRITE-REPORT.
+           OPEN OUTPUT REPORTFILE
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE UNAVAILABLE, STATUS '
+                   WS-REPORT-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           MOVE 'RECORDS READ'     TO RPT-LABEL
+           MOVE WS-REC-COUNT       TO RPT-VALUE
+           WRITE REPORT-REC
+           PERFORM CHECK-REPORT-STATUS
+           MOVE 'SUM OF BALANCES'  TO RPT-LABEL
+           MOVE WS-SUM-BALANCE     TO RPT-VALUE
+           WRITE REPORT-REC
+           PERFORM CHECK-REPORT-STATUS
+           MOVE 'SUM OF TAX'       TO RPT-LABEL
+           MOVE WS-SUM-TAX         TO RPT-VALUE
+           WRITE REPORT-REC
+           PERFORM CHECK-REPORT-STATUS
+           MOVE 'SUM OF STATE TAX' TO RPT-LABEL
+           MOVE WS-SUM-STATE-TAX   TO RPT-VALUE
+           WRITE REPORT-REC
+           PERFORM CHECK-REPORT-STATUS
+           MOVE 'EXCEPTIONS'       TO RPT-LABEL
+           MOVE WS-EXCEPT-COUNT    TO RPT-VALUE
+           WRITE REPORT-REC
+           PERFORM CHECK-REPORT-STATUS
+           CLOSE REPORTFILE.
+
+       CHECK-REPORT-STATUS.
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'REPORT FILE WRITE FAILED, STATUS '
+                   WS-REPORT-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF.
+
+       WRITE-GL-EXTRACT.
+           OPEN OUTPUT GLFILE
+           IF WS-GL-STATUS NOT = '00'
+               DISPLAY 'GL EXTRACT FILE UNAVAILABLE, STATUS '
+                   WS-GL-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF
+           MOVE 'TAXEXPENSE' TO GL-ACCOUNT-CODE
+           MOVE 'DR'         TO GL-DEBIT-CREDIT
+           MOVE WS-SUM-TAX   TO GL-AMOUNT
+           MOVE WS-RUN-DATE  TO GL-PERIOD
+           WRITE GL-REC
+           PERFORM CHECK-GL-STATUS
+           MOVE 'TAXPAYABLE' TO GL-ACCOUNT-CODE
+           MOVE 'CR'         TO GL-DEBIT-CREDIT
+           MOVE WS-SUM-TAX   TO GL-AMOUNT
+           MOVE WS-RUN-DATE  TO GL-PERIOD
+           WRITE GL-REC
+           PERFORM CHECK-GL-STATUS
+           MOVE 'STTAXEXP'  TO GL-ACCOUNT-CODE
+           MOVE 'DR'         TO GL-DEBIT-CREDIT
+           MOVE WS-SUM-STATE-TAX TO GL-AMOUNT
+           MOVE WS-RUN-DATE  TO GL-PERIOD
+           WRITE GL-REC
+           PERFORM CHECK-GL-STATUS
+           MOVE 'STTAXPAY'  TO GL-ACCOUNT-CODE
+           MOVE 'CR'         TO GL-DEBIT-CREDIT
+           MOVE WS-SUM-STATE-TAX TO GL-AMOUNT
+           MOVE WS-RUN-DATE  TO GL-PERIOD
+           WRITE GL-REC
+           PERFORM CHECK-GL-STATUS
+           CLOSE GLFILE.
+
+       CHECK-GL-STATUS.
+           IF WS-GL-STATUS NOT = '00'
+               DISPLAY 'GL EXTRACT FILE WRITE FAILED, STATUS '
+                   WS-GL-STATUS
+               PERFORM WRITE-AUDIT-LOG
+               STOP RUN
+           END-IF.
+
+       WRITE-AUDIT-LOG.
+           ACCEPT WS-TIME-FULL FROM TIME
+           MOVE WS-TIME-FULL(1:6) TO WS-TIME
+           STRING WS-RUN-DATE WS-TIME DELIMITED BY SIZE
+               INTO WS-TIMESTAMP
+           ACCEPT WS-OPERATOR FROM ENVIRONMENT 'USER'
+           IF WS-OPERATOR = SPACES
+               MOVE 'UNKNOWN' TO WS-OPERATOR
+           END-IF
+           OPEN EXTEND AUDITFILE
+           IF WS-AUDIT-STATUS = '35'
+               OPEN OUTPUT AUDITFILE
+           END-IF
+           PERFORM GET-INFILE-STAMP
+           MOVE WS-TIMESTAMP  TO AUDIT-TIMESTAMP
+           MOVE WS-OPERATOR   TO AUDIT-OPERATOR
+           MOVE WS-INFILE-NAME TO AUDIT-INPUT-FILE
+           MOVE WS-INFILE-STAMP TO AUDIT-INPUT-STAMP
+           MOVE WS-REC-COUNT  TO AUDIT-REC-COUNT
+           MOVE WS-SUM-TAX    TO AUDIT-TOTAL-TAX
+           MOVE WS-SUM-STATE-TAX TO AUDIT-TOTAL-STATE-TAX
+           WRITE AUDIT-REC
+           CLOSE AUDITFILE.
+
+       GET-INFILE-STAMP.
+           MOVE SPACES TO WS-INFILE-STAMP
+           CALL 'CBL_CHECK_FILE_EXIST' USING WS-INFILE-NAME
+               WS-INFILE-INFO
+               RETURNING WS-INFILE-CHK-RC
+           IF WS-INFILE-CHK-RC NOT = 0
+               MOVE 'FILE NOT FOUND' TO WS-INFILE-STAMP
+           ELSE
+               MOVE WS-INFILE-YYYY TO WS-INFILE-YYYY-DSP
+               MOVE WS-INFILE-MM   TO WS-INFILE-MM-DSP
+               MOVE WS-INFILE-DD   TO WS-INFILE-DD-DSP
+               MOVE WS-INFILE-HH   TO WS-INFILE-HH-DSP
+               MOVE WS-INFILE-MN   TO WS-INFILE-MN-DSP
+               MOVE WS-INFILE-SS   TO WS-INFILE-SS-DSP
+               STRING WS-INFILE-YYYY-DSP WS-INFILE-MM-DSP
+                   WS-INFILE-DD-DSP WS-INFILE-HH-DSP
+                   WS-INFILE-MN-DSP WS-INFILE-SS-DSP
+                   DELIMITED BY SIZE INTO WS-INFILE-STAMP
+           END-IF.
